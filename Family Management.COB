@@ -7,8 +7,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T10.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAMILIAS-FILE ASSIGN TO "FAMILIAS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FAMILIA-INPUT-FILE ASSIGN TO "FAMIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FAMIN-STATUS.
+           SELECT RELATORIO-FILE ASSIGN TO "RELFAM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORICO-FILE ASSIGN TO "HISTFAM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO "CHKFAM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FAMILIAS-FILE.
+           COPY FAMREC.
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO                PIC X(80).
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REC.
+           05  HIST-DATA-EXECUCAO         PIC 9(08).
+           05  HIST-NUM-FAMILIAS          PIC 9(02).
+           05  HIST-NUM-CONTINENTE        PIC 9(02).
+           05  HIST-NUM-ACORES            PIC 9(02).
+           05  HIST-NUM-MADEIRA           PIC 9(02).
+           05  HIST-NUM-MEDIO-FILHOS      PIC 9(03)V99.
+           05  HIST-IND-NUM-MEDIO-FILHOS  PIC X(01).
+               88  HIST-NUM-MEDIO-FILHOS-VALIDO      VALUE "S".
+           05  HIST-RENDIMENTO-MEDIO      PIC 9(07)V99.
+           05  HIST-IND-RENDIMENTO-MEDIO  PIC X(01).
+               88  HIST-RENDIMENTO-MEDIO-VALIDO      VALUE "S".
+           05  HIST-IDADE-MEDIA-PAIS      PIC 9(03)V99.
+           05  HIST-IND-IDADE-MEDIA-PAIS  PIC X(01).
+               88  HIST-IDADE-MEDIA-PAIS-VALIDA      VALUE "S".
+       FD  FAMILIA-INPUT-FILE.
+           COPY FAMREC
+               REPLACING ==FAMILIA-REC== BY
+                         ==FAMILIA-INPUT-REC==
+                         ==FAM-RESIDENCIA== BY
+                         ==FIN-RESIDENCIA==
+                         ==FAM-CONTINENTE== BY
+                         ==FIN-CONTINENTE==
+                         ==FAM-ACORES== BY ==FIN-ACORES==
+                         ==FAM-MADEIRA== BY ==FIN-MADEIRA==
+                         ==FAM-IDADE-PAI== BY
+                         ==FIN-IDADE-PAI==
+                         ==FAM-IDADE-MAE== BY
+                         ==FIN-IDADE-MAE==
+                         ==FAM-NUM-FILHOS== BY
+                         ==FIN-NUM-FILHOS==
+                         ==FAM-RENDIMENTO-FAMILIAR== BY
+                         ==FIN-RENDIMENTO-FAMILIAR==.
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           05  REST-NUM-FAMILIAS          PIC 9(02).
+           05  REST-TOTAL-PRETENDIDO      PIC 9(02).
+           05  REST-TABELA.
+               10  REST-TAB OCCURS 99 TIMES.
+                   15  REST-RESIDENCIA    PIC 9(01).
+                   15  REST-IDADE-PAI     PIC 9(02).
+                   15  REST-IDADE-MAE     PIC 9(02).
+                   15  REST-NUM-FILHOS    PIC 9(02).
+                   15  REST-RENDIMENTO    PIC 9(05).
+
        WORKING-STORAGE SECTION.
       *----
        77 NUM-FAMILIAS                PIC 9(02)         VALUES 0.
@@ -18,136 +84,584 @@
            88 ACORES                                    VALUES 2.
            88 MADEIRA                                   VALUES 3.
        77 IDADE-PAI                   PIC 9(02)         VALUES 0.
+           88 IDADE-PAI-VALIDA                    VALUES 18 THRU 99.
        77 IDADE-MAE                   PIC 9(02)         VALUES 0.
+           88 IDADE-MAE-VALIDA                    VALUES 18 THRU 99.
        77 NUM-FILHOS                  PIC 9(02)         VALUES 0.
+           88 NUM-FILHOS-VALIDO                   VALUES 0 THRU 20.
        77 ZNUM-FILHOS                 PIC Z9.
        77 RENDIMENTO-FAMILIAR         PIC 9(05)         VALUES 0.
+           88 RENDIMENTO-FAMILIAR-VALIDO           VALUES 1 THRU 99999.
        77 ZRENDIMENTO-FAMILIAR        PIC ZZ,ZZ9.
        77 SUM-RENDIMENTO-FAMILIAR     PIC 9(07)         VALUES 0.
        77 ZSUM-RENDIMENTO-FAMILIAR    PIC Z,ZZZ,ZZZ.
+       77 TXT-RENDIMENTO-MEDIO        PIC X(09)         VALUES SPACES.
       *----
        77 NUM-CONTINENTE              PIC 9(02)         VALUES 0.
        77 NUM-ACORES                  PIC 9(02)         VALUES 0.
        77 NUM-MADEIRA                 PIC 9(02)         VALUES 0.
+      *----
+      * TOTAIS POR REGIAO (SUBSCRITO 1=CONTINENTE 2=ACORES 3=MADEIRA)
+       01 REGIAO-TOTAIS.
+           05 REGIAO-TOT OCCURS 3 TIMES INDEXED BY REG-IDX.
+               10 RT-NUM-FAMILIAS          PIC 9(02) VALUE 0.
+               10 RT-SUM-NUM-FILHOS        PIC 9(03) VALUE 0.
+               10 RT-NUM-MEDIO-FILHOS      PIC 9(03)V99 VALUE 0.
+               10 RT-ZNUM-MEDIO-FILHOS     PIC ZZ9.99.
+               10 RT-TXT-FILHOS            PIC X(06).
+               10 RT-NUM-FILHOS-2MENOS     PIC 9(02) VALUE 0.
+               10 RT-SUM-RENDIMENTO        PIC 9(07) VALUE 0.
+               10 RT-RENDIMENTO-MEDIO      PIC 9(07)V99 VALUE 0.
+               10 RT-ZRENDIMENTO-MEDIO     PIC Z,ZZZ,ZZ9.99.
+               10 RT-TXT-RENDIMENTO        PIC X(12).
       *----
        77 SUM-NUM-FILHOS              PIC 9(03)         VALUES 0.
        77 NUM-MEDIO-FILHOS            PIC 9(03)V99      VALUES 0.
        77 ZNUM-MEDIO-FILHOS           PIC ZZ9.99.
+       77 TXT-NUM-MEDIO-FILHOS        PIC X(06)         VALUES SPACES.
       *----
        77 NUM-FILHOS-2MENOS           PIC 9(02)         VALUES 0.
       *----
        77 NUM-FAMILIAS-MAIS2          PIC 9(02)         VALUES 0.
+      *----
+      * ESCALOES DE RENDIMENTO FAMILIAR (BAIXO < 1000, MEDIO < 3000,
+      * ALTO >= 3000)
+       77 NUM-RENDIMENTO-BAIXO        PIC 9(02)         VALUES 0.
+       77 NUM-RENDIMENTO-MEDIO        PIC 9(02)         VALUES 0.
+       77 NUM-RENDIMENTO-ALTO         PIC 9(02)         VALUES 0.
       *----
        77 SUM-IDADE-PAI               PIC 9(04)         VALUES 0.
        77 SUM-IDADE-MAE               PIC 9(04)         VALUES 0.
        77 IDADE-MEDIA-PAIS            PIC 9(03)V99      VALUES 0.
        77 ZIDADE-MEDIA-PAIS           PIC ZZ9.99.
+       77 TXT-IDADE-MEDIA-PAIS        PIC X(06)         VALUES SPACES.
       *----
        77 RESPOSTA                    PIC X VALUES "S".
+      *----
+       77 MODO-ENTRADA             PIC X(01)         VALUES "M".
+           88 MODO-MANUAL                          VALUES "M".
+           88 MODO-FICHEIRO                         VALUES "F".
+       77 EOF-FICHEIRO             PIC X(01)         VALUES "N".
+           88 FIM-FICHEIRO                             VALUES "Y".
+      *----
+      * TABELA DE FAMILIAS INTRODUZIDAS NA SESSAO, PARA PERMITIR A
+      * REVISAO/CORRECAO ANTES DE CALCULAR OS RESULTADOS
+       01 TABELA-FAMILIAS.
+           05 FAMILIA-TAB OCCURS 99 TIMES INDEXED BY TAB-IDX.
+               10 TAB-RESIDENCIA           PIC 9(01).
+               10 TAB-IDADE-PAI            PIC 9(02).
+               10 TAB-IDADE-MAE            PIC 9(02).
+               10 TAB-NUM-FILHOS           PIC 9(02).
+               10 TAB-RENDIMENTO           PIC 9(05).
+       77 IDX-FAMILIA              PIC 9(02)         VALUES 0.
+       77 NUM-EDITAR               PIC 9(02)         VALUES 0.
+       77 SW-NUM-EDITAR-VALIDO            PIC X(01)         VALUES "N".
+           88 NUM-EDITAR-VALIDO                       VALUES "S".
+       77 LINHA-REVISAO            PIC 9(04)         VALUES 0.
+      * PAGINACAO DA LISTA DE REVISAO, PARA NAO SOBREPOR O PROMPT DE
+      * CORRECAO QUANDO HA MUITAS FAMILIAS NA TABELA
+       77 LINHAS-POR-PAGINA        PIC 9(02)         VALUES 30.
+       77 LINHA-NA-PAGINA          PIC 9(02)         VALUES 0.
+       77 RESPOSTA-PAGINA          PIC X(01)         VALUES "N".
+      *----
+      * CONTROLO DE CHECKPOINT/RETOMA DE SESSOES LONGAS DE ENTRADA
+       77 RESTART-STATUS           PIC X(02)         VALUES "00".
+       77 CONTADOR-CHECKPOINT      PIC 9(02)         VALUES 0.
+       77 IDX-FAMILIA-INICIAL      PIC 9(02)         VALUES 1.
+       77 RETOMAR-SESSAO           PIC X(01)         VALUES "N".
+           88 HA-RETOMA                               VALUES "S".
+       77 RESPOSTA-RETOMA             PIC X             VALUES "N".
+       77 EM-EDICAO                PIC X(01)         VALUES "N".
+           88 FAMILIA-EM-EDICAO                       VALUES "S".
+      *----
+       77 FAMIN-STATUS             PIC X(02)         VALUES "00".
+      *----
+       01 DATA-SISTEMA.
+           05 DATA-ANO                 PIC 9(04).
+           05 DATA-MES                 PIC 9(02).
+           05 DATA-DIA                 PIC 9(02).
+       01 DATA-EDITADA.
+           05 DATA-ED-DIA              PIC 99.
+           05 FILLER                      PIC X VALUE "/".
+           05 DATA-ED-MES              PIC 99.
+           05 FILLER                      PIC X VALUE "/".
+           05 DATA-ED-ANO              PIC 9(04).
+       77 NUM-PAGINA               PIC 9(02)         VALUES 0.
+       77 ZNUM-PAGINA              PIC Z9.
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
 
        PROCEDURE DIVISION.
        INICIO.
 
+           OPEN OUTPUT FAMILIAS-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+           OPEN EXTEND HISTORICO-FILE.
+           PERFORM VERIFICAR-RESTART THRU VERIFICAR-RESTART-EXIT.
            PERFORM ENTRADA THRU SAIDA UNTIL FUNCTION
            UPPER-CASE(RESPOSTA) <> "S".
+           CLOSE FAMILIAS-FILE.
+           CLOSE RELATORIO-FILE.
+           CLOSE HISTORICO-FILE.
        FIM.
            STOP RUN.
+      *---- PROCURA UM PONTO DE RETOMA DE UMA SESSAO ANTERIOR E, SE
+      *---- O OPERADOR CONFIRMAR, REPOE A TABELA DE FAMILIAS
+       VERIFICAR-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = "00" THEN
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY CLS
+                       DISPLAY FUNCTION CONCATENATE(
+                       "FOI ENCONTRADO UM PONTO DE RETOMA COM ",
+                       FUNCTION CONCATENATE(REST-NUM-FAMILIAS,
+                       FUNCTION CONCATENATE(" DE ",
+                       REST-TOTAL-PRETENDIDO))) AT 0101
+                       DISPLAY "CONTINUAR A SESSAO ANTERIOR (S/N):"
+                       AT 0201
+                       ACCEPT RESPOSTA-RETOMA AT 0236
+                       FOREGROUND-COLOR 3 HIGHLIGHT
+                       IF FUNCTION UPPER-CASE(RESPOSTA-RETOMA) = "S"
+                           THEN
+                           MOVE REST-TOTAL-PRETENDIDO TO NUM-FAMILIAS
+                           MOVE REST-TABELA TO TABELA-FAMILIAS
+                           COMPUTE IDX-FAMILIA-INICIAL =
+                               REST-NUM-FAMILIAS + 1
+                           MOVE "S" TO RETOMAR-SESSAO
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+       VERIFICAR-RESTART-EXIT.
+           EXIT.
        ENTRADA.
            MOVE 0 TO NUM-CONTINENTE, NUM-ACORES, NUM-MADEIRA,
            SUM-IDADE-PAI, SUM-IDADE-MAE,NUM-FAMILIAS-MAIS2,
-           NUM-FILHOS-2MENOS, SUM-RENDIMENTO-FAMILIAR, SUM-NUM-FILHOS.
+           NUM-FILHOS-2MENOS, SUM-RENDIMENTO-FAMILIAR, SUM-NUM-FILHOS,
+           CONTADOR-CHECKPOINT, NUM-RENDIMENTO-BAIXO,
+           NUM-RENDIMENTO-MEDIO, NUM-RENDIMENTO-ALTO,
+           NUM-MEDIO-FILHOS, IDADE-MEDIA-PAIS.
+           MOVE ZEROS TO REGIAO-TOTAIS.
            DISPLAY CLS.
            DISPLAY "QUESTIONARIO A FAMILIAS" FOREGROUND-COLOR 2
            HIGHLIGHT AT 0101.
-      * ----- N. DE FAMILIAS
+           IF HA-RETOMA THEN
+               PERFORM ENTRADA-MANUAL-FAMILIA
+                   THRU ENTRADA-MANUAL-FAMILIA-EXIT
+                   VARYING IDX-FAMILIA FROM IDX-FAMILIA-INICIAL
+                   BY 1 UNTIL IDX-FAMILIA > NUM-FAMILIAS
+               MOVE "N" TO RETOMAR-SESSAO
+           ELSE
+      *---- ENTRADA MANUAL OU POR FICHEIRO (LOTE)
+               MOVE "M" TO MODO-ENTRADA
+               DISPLAY "ENTRADA MANUAL OU POR FICHEIRO (M/F):" AT 0201
+               PERFORM UNTIL MODO-MANUAL OR MODO-FICHEIRO
+                   ACCEPT MODO-ENTRADA AT 0240 FOREGROUND-COLOR 3
+                   HIGHLIGHT
+                   MOVE FUNCTION UPPER-CASE(MODO-ENTRADA)
+                       TO MODO-ENTRADA
+                   IF NOT (MODO-MANUAL OR MODO-FICHEIRO)
+                       THEN
+                       DISPLAY "OPCAO NAO E VALIDA."
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0242
+                   ELSE
+                       DISPLAY " " ERASE EOL AT 0242
+                   END-IF
+               END-PERFORM
+
+               IF MODO-MANUAL THEN
+                   PERFORM ENTRADA-NUM-FAMILIAS
+                       THRU ENTRADA-NUM-FAMILIAS-EXIT
+                   PERFORM ENTRADA-MANUAL-FAMILIA
+                       THRU ENTRADA-MANUAL-FAMILIA-EXIT
+                       VARYING IDX-FAMILIA FROM 1 BY 1
+                       UNTIL IDX-FAMILIA > NUM-FAMILIAS
+               ELSE
+                   PERFORM ENTRADA-FICHEIRO THRU ENTRADA-FICHEIRO-EXIT
+               END-IF
+           END-IF.
+           PERFORM REVISAO THRU REVISAO-EXIT.
+           PERFORM CALCULAR-TOTAIS THRU CALCULAR-TOTAIS-EXIT.
+           PERFORM LIMPAR-CHECKPOINT THRU LIMPAR-CHECKPOINT-EXIT.
+           GO TO RESULTADOS.
+      *---- PERGUNTA O NUMERO DE FAMILIAS A INTRODUZIR (MODO MANUAL)
+       ENTRADA-NUM-FAMILIAS.
            DISPLAY "INDIQUE NUMERO DE FAMILIAS:" AT 0301.
            ACCEPT NUM-FAMILIAS AT 0328 FOREGROUND-COLOR 3 HIGHLIGHT.
            MOVE NUM-FAMILIAS TO ZNUM-FAMILIAS.
            DISPLAY ZNUM-FAMILIAS AT 0328 FOREGROUND-COLOR 3 HIGHLIGHT.
+       ENTRADA-NUM-FAMILIAS-EXIT.
+           EXIT.
+      *---- INTRODUCAO MANUAL DE UMA FAMILIA, VIA TECLADO
+       ENTRADA-MANUAL-FAMILIA.
+           MOVE 0 TO RESIDENCIA
+           DISPLAY "RESIDENCIA (1)CONTINENTE (2)ACORES (3)MADEIRA:"
+           AT 0501
 
-           PERFORM NUM-FAMILIAS TIMES
-               MOVE 0 TO RESIDENCIA
-               DISPLAY "RESIDENCIA (1)CONTINENTE (2)ACORES (3)MADEIRA:"
-               AT 0501
-
-               PERFORM UNTIL CONTINENTE OR
-                             ACORES     OR
-                             MADEIRA
+           PERFORM UNTIL CONTINENTE OR
+                         ACORES     OR
+                         MADEIRA
 
-                   ACCEPT RESIDENCIA AT 0547 FOREGROUND-COLOR 3
-                   HIGHLIGHT
+               ACCEPT RESIDENCIA AT 0547 FOREGROUND-COLOR 3
+               HIGHLIGHT
 
-                   IF (NOT CONTINENTE AND NOT ACORES AND NOT MADEIRA)
-                       THEN
-                       DISPLAY "RESIDENCIA NAO E VALIDA."
-                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0549
-                   ELSE
-                       DISPLAY " " ERASE EOL AT 0549
-                       EVALUATE RESIDENCIA
-                            WHEN 1
-                                DISPLAY "CONTINENTE" AT 0549
-                                FOREGROUND-COLOR 3 HIGHLIGHT
-                            WHEN 2
-                                DISPLAY "ACORES    " AT 0549
-                                FOREGROUND-COLOR 3 HIGHLIGHT
-                            WHEN 3
-                                DISPLAY "MADEIRA   " AT 0549
-                                FOREGROUND-COLOR 3 HIGHLIGHT
-                       END-EVALUATE
-                   END-IF
-               END-PERFORM
-               IF CONTINENTE THEN
-                   ADD 1 TO NUM-CONTINENTE
+               IF (NOT CONTINENTE AND NOT ACORES AND NOT MADEIRA)
+                   THEN
+                   DISPLAY "RESIDENCIA NAO E VALIDA."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0549
                ELSE
-                   IF ACORES THEN
-                       ADD 1 TO NUM-ACORES
-                   ELSE
-                       ADD 1 TO NUM-MADEIRA
-                   END-IF
+                   DISPLAY " " ERASE EOL AT 0549
+                   EVALUATE RESIDENCIA
+                        WHEN 1
+                            DISPLAY "CONTINENTE" AT 0549
+                            FOREGROUND-COLOR 3 HIGHLIGHT
+                        WHEN 2
+                            DISPLAY "ACORES    " AT 0549
+                            FOREGROUND-COLOR 3 HIGHLIGHT
+                        WHEN 3
+                            DISPLAY "MADEIRA   " AT 0549
+                            FOREGROUND-COLOR 3 HIGHLIGHT
+                   END-EVALUATE
                END-IF
+           END-PERFORM
       *---- IDADE DO PAI
-               DISPLAY "IDADE DO PAI.................................:"
-               AT 0701
+           DISPLAY "IDADE DO PAI.................................:"
+           AT 0701
+           PERFORM UNTIL IDADE-PAI-VALIDA
                ACCEPT IDADE-PAI AT 0747 FOREGROUND-COLOR 3 HIGHLIGHT
-               ADD IDADE-PAI TO SUM-IDADE-PAI
+               IF NOT IDADE-PAI-VALIDA THEN
+                   DISPLAY "IDADE DO PAI NAO E VALIDA."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0749
+               ELSE
+                   DISPLAY " " ERASE EOL AT 0749
+               END-IF
+           END-PERFORM
       *---- IDADE DA MAE
-               DISPLAY "IDADE DA MAE.................................:"
-               AT 0901
+           DISPLAY "IDADE DA MAE.................................:"
+           AT 0901
+           PERFORM UNTIL IDADE-MAE-VALIDA
                ACCEPT IDADE-MAE AT 0947 FOREGROUND-COLOR 3 HIGHLIGHT
-               ADD IDADE-MAE TO SUM-IDADE-MAE
+               IF NOT IDADE-MAE-VALIDA THEN
+                   DISPLAY "IDADE DA MAE NAO E VALIDA."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0949
+               ELSE
+                   DISPLAY " " ERASE EOL AT 0949
+               END-IF
+           END-PERFORM
       *---- NUMERO DE FILHOS
-               DISPLAY "NUMERO DE FILHOS.............................:"
-               AT 1101
-               ACCEPT NUM-FILHOS AT 1147 FOREGROUND-COLOR 3 HIGHLIGHT
-               MOVE NUM-FILHOS TO ZNUM-FILHOS
-               ADD NUM-FILHOS TO SUM-NUM-FILHOS
-               DISPLAY ZNUM-FILHOS AT 1147 FOREGROUND-COLOR 3 HIGHLIGHT
-               IF (NUM-FILHOS > 2) THEN
-                   ADD 1 TO NUM-FAMILIAS-MAIS2
+           DISPLAY "NUMERO DE FILHOS.............................:"
+           AT 1101
+           PERFORM UNTIL NUM-FILHOS-VALIDO
+               ACCEPT NUM-FILHOS AT 1147 FOREGROUND-COLOR 3
+               HIGHLIGHT
+               IF NOT NUM-FILHOS-VALIDO THEN
+                   DISPLAY "NUMERO DE FILHOS NAO E VALIDO."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1149
+               ELSE
+                   DISPLAY " " ERASE EOL AT 1149
                END-IF
+           END-PERFORM
+           MOVE NUM-FILHOS TO ZNUM-FILHOS
+           DISPLAY ZNUM-FILHOS AT 1147 FOREGROUND-COLOR 3 HIGHLIGHT
       *---- RENDIMENTO FAMILIAR
-               DISPLAY "RENDIMENTO FAMILIAR..........................:"
-               AT 1301
+           DISPLAY "RENDIMENTO FAMILIAR..........................:"
+           AT 1301
+           PERFORM UNTIL RENDIMENTO-FAMILIAR-VALIDO
                ACCEPT RENDIMENTO-FAMILIAR AT 1347 FOREGROUND-COLOR 3
                HIGHLIGHT
-               MOVE RENDIMENTO-FAMILIAR TO ZRENDIMENTO-FAMILIAR
-               DISPLAY ZRENDIMENTO-FAMILIAR AT 1347 FOREGROUND-COLOR 3
-               HIGHLIGHT
-               IF (NUM-FILHOS < 3) THEN
-                   ADD 1 TO NUM-FILHOS-2MENOS
-                   ADD RENDIMENTO-FAMILIAR TO SUM-RENDIMENTO-FAMILIAR
+               IF NOT RENDIMENTO-FAMILIAR-VALIDO THEN
+                   DISPLAY "RENDIMENTO FAMILIAR NAO E VALIDO."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1349
+               ELSE
+                   DISPLAY " " ERASE EOL AT 1349
+               END-IF
+           END-PERFORM
+           MOVE RENDIMENTO-FAMILIAR TO ZRENDIMENTO-FAMILIAR
+           DISPLAY ZRENDIMENTO-FAMILIAR AT 1347 FOREGROUND-COLOR 3
+           HIGHLIGHT
+           MOVE RESIDENCIA         TO TAB-RESIDENCIA(IDX-FAMILIA)
+           MOVE IDADE-PAI          TO TAB-IDADE-PAI(IDX-FAMILIA)
+           MOVE IDADE-MAE          TO TAB-IDADE-MAE(IDX-FAMILIA)
+           MOVE NUM-FILHOS         TO TAB-NUM-FILHOS(IDX-FAMILIA)
+           MOVE RENDIMENTO-FAMILIAR TO TAB-RENDIMENTO(IDX-FAMILIA)
+           IF NOT FAMILIA-EM-EDICAO THEN
+               ADD 1 TO CONTADOR-CHECKPOINT
+               IF CONTADOR-CHECKPOINT >= 10 THEN
+                   PERFORM GRAVAR-CHECKPOINT THRU GRAVAR-CHECKPOINT-EXIT
+                   MOVE 0 TO CONTADOR-CHECKPOINT
                END-IF
+           END-IF
       *---- LIMPAR ACCEPTS
            DISPLAY " " ERASE EOL AT 0547
            DISPLAY " " ERASE EOL AT 0747
            DISPLAY " " ERASE EOL AT 0947
            DISPLAY " " ERASE EOL AT 1147
            DISPLAY " " ERASE EOL AT 1347
-
+           DISPLAY " " ERASE EOL AT 0749
+           DISPLAY " " ERASE EOL AT 0949
+           DISPLAY " " ERASE EOL AT 1149
+           DISPLAY " " ERASE EOL AT 1349.
+       ENTRADA-MANUAL-FAMILIA-EXIT.
+           EXIT.
+      *---- GRAVA O PROGRESSO ATUAL NO FICHEIRO DE RETOMA (CHKFAM)
+       GRAVAR-CHECKPOINT.
+           MOVE IDX-FAMILIA       TO REST-NUM-FAMILIAS.
+           MOVE NUM-FAMILIAS         TO REST-TOTAL-PRETENDIDO.
+           MOVE TABELA-FAMILIAS      TO REST-TABELA.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+       GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+      *---- LIMPA O FICHEIRO DE RETOMA NO FIM DE UMA SESSAO COMPLETA
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+       LIMPAR-CHECKPOINT-EXIT.
+           EXIT.
+      *---- LEITURA EM LOTE DO FICHEIRO FAMILIA-INPUT
+       ENTRADA-FICHEIRO.
+           MOVE 0 TO NUM-FAMILIAS.
+           MOVE "N" TO EOF-FICHEIRO.
+           DISPLAY "INDIQUE NUMERO DE FAMILIAS:" AT 0301.
+           OPEN INPUT FAMILIA-INPUT-FILE.
+           IF FAMIN-STATUS = "00" THEN
+               PERFORM LER-FAMILIA-FICHEIRO
+                   THRU LER-FAMILIA-FICHEIRO-EXIT
+                   UNTIL FIM-FICHEIRO
+               CLOSE FAMILIA-INPUT-FILE
+           ELSE
+               DISPLAY "FICHEIRO DE ENTRADA NAO ENCONTRADO."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 0401
+           END-IF.
+           MOVE NUM-FAMILIAS TO ZNUM-FAMILIAS.
+           DISPLAY ZNUM-FAMILIAS AT 0328 FOREGROUND-COLOR 3 HIGHLIGHT.
+       ENTRADA-FICHEIRO-EXIT.
+           EXIT.
+      *---- LE UMA FAMILIA DO FICHEIRO E ACUMULA OS RESULTADOS, SE FOR
+      *---- VALIDA E HOUVER ESPACO NA TABELA DE FAMILIAS
+       LER-FAMILIA-FICHEIRO.
+           READ FAMILIA-INPUT-FILE
+               AT END
+                   MOVE "Y" TO EOF-FICHEIRO
+               NOT AT END
+                   MOVE FIN-RESIDENCIA          TO RESIDENCIA
+                   MOVE FIN-IDADE-PAI           TO IDADE-PAI
+                   MOVE FIN-IDADE-MAE           TO IDADE-MAE
+                   MOVE FIN-NUM-FILHOS          TO NUM-FILHOS
+                   MOVE FIN-RENDIMENTO-FAMILIAR TO RENDIMENTO-FAMILIAR
+                   PERFORM VALIDAR-FAMILIA-FICHEIRO
+                       THRU VALIDAR-FAMILIA-FICHEIRO-EXIT
+           END-READ.
+       LER-FAMILIA-FICHEIRO-EXIT.
+           EXIT.
+      *---- VALIDA E GUARDA NA TABELA UM REGISTO LIDO DO FICHEIRO,
+      *---- IGNORANDO-O SE FOR INVALIDO OU SE A TABELA JA ESTIVER CHEIA
+       VALIDAR-FAMILIA-FICHEIRO.
+           IF NOT (CONTINENTE OR ACORES OR MADEIRA)
+               OR NOT IDADE-PAI-VALIDA
+               OR NOT IDADE-MAE-VALIDA
+               OR NOT NUM-FILHOS-VALIDO
+               OR NOT RENDIMENTO-FAMILIAR-VALIDO THEN
+               DISPLAY "REGISTO INVALIDO NO FICHEIRO, IGNORADO."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 0401
+           ELSE
+               IF NUM-FAMILIAS >= 99 THEN
+                   DISPLAY "LIMITE DE 99 FAMILIAS ATINGIDO, RESTO DO "
+                   "FICHEIRO IGNORADO." FOREGROUND-COLOR 4 HIGHLIGHT
+                   AT 0401
+                   MOVE "Y" TO EOF-FICHEIRO
+               ELSE
+                   ADD 1 TO NUM-FAMILIAS
+                   MOVE RESIDENCIA  TO TAB-RESIDENCIA(NUM-FAMILIAS)
+                   MOVE IDADE-PAI   TO TAB-IDADE-PAI(NUM-FAMILIAS)
+                   MOVE IDADE-MAE   TO TAB-IDADE-MAE(NUM-FAMILIAS)
+                   MOVE NUM-FILHOS  TO TAB-NUM-FILHOS(NUM-FAMILIAS)
+                   MOVE RENDIMENTO-FAMILIAR
+                       TO TAB-RENDIMENTO(NUM-FAMILIAS)
+               END-IF
+           END-IF.
+       VALIDAR-FAMILIA-FICHEIRO-EXIT.
+           EXIT.
+      *---- LISTA AS FAMILIAS DA TABELA E PERMITE CORRIGIR UMA DELAS
+      *---- ANTES DE OS RESULTADOS SEREM CALCULADOS
+       REVISAO.
+           MOVE 99 TO NUM-EDITAR.
+           PERFORM REVISAO-CICLO THRU REVISAO-CICLO-EXIT
+               UNTIL NUM-EDITAR = 0.
+       REVISAO-EXIT.
+           EXIT.
+      *---- UM CICLO DE LISTAGEM + ESCOLHA DE UMA FAMILIA A CORRIGIR
+       REVISAO-CICLO.
+           PERFORM MOSTRAR-LISTA-FAMILIAS
+               THRU MOSTRAR-LISTA-FAMILIAS-EXIT.
+           DISPLAY "NUMERO DA FAMILIA A CORRIGIR (0 P/ CONTINUAR):"
+           AT 3801.
+           MOVE "N" TO SW-NUM-EDITAR-VALIDO.
+           PERFORM UNTIL NUM-EDITAR-VALIDO
+               ACCEPT NUM-EDITAR AT 3848 FOREGROUND-COLOR 3
+               HIGHLIGHT
+               IF NUM-EDITAR > NUM-FAMILIAS THEN
+                   DISPLAY "NUMERO DE FAMILIA NAO E VALIDO."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 3901
+               ELSE
+                   MOVE "S" TO SW-NUM-EDITAR-VALIDO
+                   DISPLAY " " ERASE EOL AT 3901
+               END-IF
            END-PERFORM.
+           IF NUM-EDITAR > 0 THEN
+               PERFORM EDITAR-FAMILIA THRU EDITAR-FAMILIA-EXIT
+           END-IF.
+       REVISAO-CICLO-EXIT.
+           EXIT.
+      *---- LISTA TODAS AS FAMILIAS JA INTRODUZIDAS NA SESSAO, EM
+      *---- PAGINAS DE LINHAS-POR-PAGINA LINHAS PARA NAO SOBREPOR
+      *---- O PROMPT DE CORRECAO FIXO MAIS ABAIXO NO ECRA
+       MOSTRAR-LISTA-FAMILIAS.
+           PERFORM MOSTRAR-CABECALHO-REVISAO
+               THRU MOSTRAR-CABECALHO-REVISAO-EXIT.
+           PERFORM MOSTRAR-UMA-FAMILIA THRU MOSTRAR-UMA-FAMILIA-EXIT
+               VARYING TAB-IDX FROM 1 BY 1 UNTIL TAB-IDX > NUM-FAMILIAS.
+       MOSTRAR-LISTA-FAMILIAS-EXIT.
+           EXIT.
+      *---- LIMPA O ECRA E MOSTRA O TITULO DA REVISAO (1a PAGINA E
+      *---- REINICIO DE CADA PAGINA SEGUINTE)
+       MOSTRAR-CABECALHO-REVISAO.
+           DISPLAY CLS.
+           DISPLAY "REVISAO DAS FAMILIAS INTRODUZIDAS" FOREGROUND-COLOR
+           2 HIGHLIGHT AT 0101.
+       MOSTRAR-CABECALHO-REVISAO-EXIT.
+           EXIT.
+      *---- MOSTRA UMA LINHA DA TABELA, POSICIONADA PELA SUA LINHA
+      *---- DENTRO DA PAGINA CORRENTE (NAO PELO SEU INDICE NA TABELA)
+       MOSTRAR-UMA-FAMILIA.
+           COMPUTE LINHA-NA-PAGINA =
+               FUNCTION MOD(TAB-IDX - 1, LINHAS-POR-PAGINA) + 1.
+           IF LINHA-NA-PAGINA = 1 AND TAB-IDX > 1 THEN
+               DISPLAY "MAIS FAMILIAS. PRIMA ENTER PARA CONTINUAR:"
+               AT 3501
+               ACCEPT RESPOSTA-PAGINA AT 3548
+               PERFORM MOSTRAR-CABECALHO-REVISAO
+                   THRU MOSTRAR-CABECALHO-REVISAO-EXIT
+           END-IF.
+           COMPUTE LINHA-REVISAO =
+               (3 + LINHA-NA-PAGINA) * 100 + 1.
+           DISPLAY FUNCTION CONCATENATE(TAB-IDX, ": RESIDENCIA=",
+           FUNCTION CONCATENATE(TAB-RESIDENCIA(TAB-IDX),
+           FUNCTION CONCATENATE(" PAI=",
+           FUNCTION CONCATENATE(TAB-IDADE-PAI(TAB-IDX),
+           FUNCTION CONCATENATE(" MAE=",
+           FUNCTION CONCATENATE(TAB-IDADE-MAE(TAB-IDX),
+           FUNCTION CONCATENATE(" FILHOS=",
+           FUNCTION CONCATENATE(TAB-NUM-FILHOS(TAB-IDX),
+           FUNCTION CONCATENATE(" RENDIMENTO=",
+           TAB-RENDIMENTO(TAB-IDX)))))))))) AT LINHA-REVISAO.
+       MOSTRAR-UMA-FAMILIA-EXIT.
+           EXIT.
+      *---- REINTRODUZ UMA FAMILIA JA GUARDADA NA TABELA (CORRECAO)
+       EDITAR-FAMILIA.
+           MOVE NUM-EDITAR TO IDX-FAMILIA.
+           DISPLAY CLS.
+           DISPLAY "QUESTIONARIO A FAMILIAS" FOREGROUND-COLOR 2
+           HIGHLIGHT AT 0101.
+           MOVE "S" TO EM-EDICAO.
+           PERFORM ENTRADA-MANUAL-FAMILIA
+               THRU ENTRADA-MANUAL-FAMILIA-EXIT.
+           MOVE "N" TO EM-EDICAO.
+       EDITAR-FAMILIA-EXIT.
+           EXIT.
+      *---- PERCORRE A TABELA JA REVISTA E ACUMULA OS TOTAIS FINAIS
+       CALCULAR-TOTAIS.
+           PERFORM PROCESSAR-FAMILIA-DA-TABELA
+               THRU PROCESSAR-FAMILIA-DA-TABELA-EXIT
+               VARYING TAB-IDX FROM 1 BY 1 UNTIL TAB-IDX > NUM-FAMILIAS.
+       CALCULAR-TOTAIS-EXIT.
+           EXIT.
+      *---- CARREGA UMA LINHA DA TABELA PARA OS CAMPOS DE TRABALHO E
+      *---- ACUMULA OS RESULTADOS/GRAVA O FICHEIRO MESTRE
+       PROCESSAR-FAMILIA-DA-TABELA.
+           MOVE TAB-RESIDENCIA(TAB-IDX) TO RESIDENCIA.
+           MOVE TAB-IDADE-PAI(TAB-IDX)  TO IDADE-PAI.
+           MOVE TAB-IDADE-MAE(TAB-IDX)  TO IDADE-MAE.
+           MOVE TAB-NUM-FILHOS(TAB-IDX) TO NUM-FILHOS.
+           MOVE TAB-RENDIMENTO(TAB-IDX) TO RENDIMENTO-FAMILIAR.
+           PERFORM PROCESSAR-FAMILIA THRU PROCESSAR-FAMILIA-EXIT.
+       PROCESSAR-FAMILIA-DA-TABELA-EXIT.
+           EXIT.
+      *---- ACUMULA TOTAIS E GRAVA A FAMILIA CORRENTE NO FICHEIRO MESTRE
+       PROCESSAR-FAMILIA.
+           IF CONTINENTE THEN
+               ADD 1 TO NUM-CONTINENTE
+           ELSE
+               IF ACORES THEN
+                   ADD 1 TO NUM-ACORES
+               ELSE
+                   ADD 1 TO NUM-MADEIRA
+               END-IF
+           END-IF
+           ADD IDADE-PAI  TO SUM-IDADE-PAI
+           ADD IDADE-MAE  TO SUM-IDADE-MAE
+           ADD NUM-FILHOS TO SUM-NUM-FILHOS
+           ADD 1 TO RT-NUM-FAMILIAS(RESIDENCIA)
+           ADD NUM-FILHOS TO RT-SUM-NUM-FILHOS(RESIDENCIA)
+           IF (NUM-FILHOS > 2) THEN
+               ADD 1 TO NUM-FAMILIAS-MAIS2
+           END-IF
+           EVALUATE TRUE
+               WHEN RENDIMENTO-FAMILIAR < 1000
+                   ADD 1 TO NUM-RENDIMENTO-BAIXO
+               WHEN RENDIMENTO-FAMILIAR < 3000
+                   ADD 1 TO NUM-RENDIMENTO-MEDIO
+               WHEN OTHER
+                   ADD 1 TO NUM-RENDIMENTO-ALTO
+           END-EVALUATE
+           IF (NUM-FILHOS < 3) THEN
+               ADD 1 TO RT-NUM-FILHOS-2MENOS(RESIDENCIA)
+               ADD RENDIMENTO-FAMILIAR TO RT-SUM-RENDIMENTO(RESIDENCIA)
+               ADD 1 TO NUM-FILHOS-2MENOS
+               ADD RENDIMENTO-FAMILIAR TO SUM-RENDIMENTO-FAMILIAR
+           END-IF
+           MOVE RESIDENCIA             TO FAM-RESIDENCIA
+           MOVE IDADE-PAI              TO FAM-IDADE-PAI
+           MOVE IDADE-MAE              TO FAM-IDADE-MAE
+           MOVE NUM-FILHOS             TO FAM-NUM-FILHOS
+           MOVE RENDIMENTO-FAMILIAR    TO FAM-RENDIMENTO-FAMILIAR
+           WRITE FAMILIA-REC.
+       PROCESSAR-FAMILIA-EXIT.
+           EXIT.
+      *---- CALCULA A MEDIA DE FILHOS E DE RENDIMENTO DE UMA REGIAO,
+      *---- SEM DIVIDIR POR UMA REGIAO SEM FAMILIAS
+       CALC-MEDIA-UMA-REGIAO.
+           IF RT-NUM-FAMILIAS(REG-IDX) = 0 THEN
+               MOVE "N/A" TO RT-TXT-FILHOS(REG-IDX)
+           ELSE
+               COMPUTE RT-NUM-MEDIO-FILHOS(REG-IDX) =
+                   RT-SUM-NUM-FILHOS(REG-IDX) /
+                   RT-NUM-FAMILIAS(REG-IDX)
+               MOVE RT-NUM-MEDIO-FILHOS(REG-IDX)
+                   TO RT-ZNUM-MEDIO-FILHOS(REG-IDX)
+               MOVE RT-ZNUM-MEDIO-FILHOS(REG-IDX)
+                   TO RT-TXT-FILHOS(REG-IDX)
+           END-IF
+           IF RT-NUM-FILHOS-2MENOS(REG-IDX) = 0 THEN
+               MOVE "N/A" TO RT-TXT-RENDIMENTO(REG-IDX)
+           ELSE
+               COMPUTE RT-RENDIMENTO-MEDIO(REG-IDX) =
+                   RT-SUM-RENDIMENTO(REG-IDX) /
+                   RT-NUM-FILHOS-2MENOS(REG-IDX)
+               MOVE RT-RENDIMENTO-MEDIO(REG-IDX)
+                   TO RT-ZRENDIMENTO-MEDIO(REG-IDX)
+               MOVE RT-ZRENDIMENTO-MEDIO(REG-IDX)
+                   TO RT-TXT-RENDIMENTO(REG-IDX)
+           END-IF.
+       CALC-MEDIA-UMA-REGIAO-EXIT.
+           EXIT.
       *---- RESULTADOS
+       RESULTADOS.
+           DISPLAY CLS.
            DISPLAY "================================================="
            AT 1501.
            DISPLAY FUNCTION CONCATENATE("FAMILIAS NO CONTINENTE: ",
@@ -156,31 +670,220 @@
            NUM-ACORES) AT 1801.
            DISPLAY FUNCTION CONCATENATE("FAMILIAS NA MADEIRA: ",
            NUM-MADEIRA) AT 1901.
-      *---- NUMERO MEDIO DE FILHOS POR CASAL
-           COMPUTE NUM-MEDIO-FILHOS = (SUM-NUM-FILHOS / NUM-FAMILIAS).
-           MOVE NUM-MEDIO-FILHOS TO ZNUM-MEDIO-FILHOS.
+      *---- NUMERO MEDIO DE FILHOS POR CASAL (N/A SE NAO HA FAMILIAS)
+           IF NUM-FAMILIAS = 0 THEN
+               MOVE "N/A" TO TXT-NUM-MEDIO-FILHOS
+           ELSE
+               COMPUTE NUM-MEDIO-FILHOS =
+                   (SUM-NUM-FILHOS / NUM-FAMILIAS)
+               MOVE NUM-MEDIO-FILHOS TO ZNUM-MEDIO-FILHOS
+               MOVE ZNUM-MEDIO-FILHOS TO TXT-NUM-MEDIO-FILHOS
+           END-IF.
            DISPLAY FUNCTION CONCATENATE("NUMERO MEDIO DE FILHOS POR ",
-           "CASAL: ",ZNUM-MEDIO-FILHOS) AT 2001.
-      *---- RENDIMENTO MEDIO CASAIS COM 2 FILHOS OU MENOS
-           COMPUTE SUM-RENDIMENTO-FAMILIAR=(SUM-RENDIMENTO-FAMILIAR /
-                                            NUM-FILHOS-2MENOS)
-           MOVE SUM-RENDIMENTO-FAMILIAR TO ZSUM-RENDIMENTO-FAMILIAR
+           "CASAL: ",TXT-NUM-MEDIO-FILHOS) AT 2001.
+      *---- RENDIMENTO MEDIO CASAIS COM 2 FILHOS OU MENOS (N/A SE NAO
+      *---- HA FAMILIAS COM 2 FILHOS OU MENOS)
+           IF NUM-FILHOS-2MENOS = 0 THEN
+               MOVE "N/A" TO TXT-RENDIMENTO-MEDIO
+           ELSE
+               COMPUTE SUM-RENDIMENTO-FAMILIAR =
+                   (SUM-RENDIMENTO-FAMILIAR / NUM-FILHOS-2MENOS)
+               MOVE SUM-RENDIMENTO-FAMILIAR TO ZSUM-RENDIMENTO-FAMILIAR
+               MOVE ZSUM-RENDIMENTO-FAMILIAR TO TXT-RENDIMENTO-MEDIO
+           END-IF.
            DISPLAY FUNCTION CONCATENATE("RENDIMENTO MEDIO CASAIS ",
-           "COM 2 FILHOS OU MENOS: ",ZSUM-RENDIMENTO-FAMILIAR) AT 2101.
+           "COM 2 FILHOS OU MENOS: ",TXT-RENDIMENTO-MEDIO) AT 2101.
       *----  FAMILIAS COM MAIS DE 2 FILHOS
            DISPLAY FUNCTION CONCATENATE("FAMILIAS COM MAIS DE 2 FILHOS:",
            NUM-FAMILIAS-MAIS2) AT 2201.
-      *---- IDADE MEDIA DOS PAIS
-           COMPUTE IDADE-MEDIA-PAIS = (SUM-IDADE-PAI + SUM-IDADE-MAE)
-                                      / (NUM-FAMILIAS * 2).
-           MOVE IDADE-MEDIA-PAIS TO ZIDADE-MEDIA-PAIS.
+      *---- IDADE MEDIA DOS PAIS (N/A SE NAO HA FAMILIAS)
+           IF NUM-FAMILIAS = 0 THEN
+               MOVE "N/A" TO TXT-IDADE-MEDIA-PAIS
+           ELSE
+               COMPUTE IDADE-MEDIA-PAIS =
+                   (SUM-IDADE-PAI + SUM-IDADE-MAE) / (NUM-FAMILIAS * 2)
+               MOVE IDADE-MEDIA-PAIS TO ZIDADE-MEDIA-PAIS
+               MOVE ZIDADE-MEDIA-PAIS TO TXT-IDADE-MEDIA-PAIS
+           END-IF.
            DISPLAY FUNCTION CONCATENATE("IDADE MEDIA DOS PAIS:",
-           ZIDADE-MEDIA-PAIS) AT 2301.
+           TXT-IDADE-MEDIA-PAIS) AT 2301.
+      *---- MEDIAS DE FILHOS E RENDIMENTO POR REGIAO
+           PERFORM CALC-MEDIA-UMA-REGIAO THRU CALC-MEDIA-UMA-REGIAO-EXIT
+               VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 3.
+           DISPLAY FUNCTION CONCATENATE("MEDIA FILHOS CONTINENTE: ",
+           RT-TXT-FILHOS(1)) AT 2401.
+           DISPLAY FUNCTION CONCATENATE("MEDIA FILHOS ACORES: ",
+           RT-TXT-FILHOS(2)) AT 2501.
+           DISPLAY FUNCTION CONCATENATE("MEDIA FILHOS MADEIRA: ",
+           RT-TXT-FILHOS(3)) AT 2601.
+           DISPLAY FUNCTION CONCATENATE("RENDIMENTO MEDIO CONTINENTE: ",
+           RT-TXT-RENDIMENTO(1)) AT 2701.
+           DISPLAY FUNCTION CONCATENATE("RENDIMENTO MEDIO ACORES: ",
+           RT-TXT-RENDIMENTO(2)) AT 2801.
+           DISPLAY FUNCTION CONCATENATE("RENDIMENTO MEDIO MADEIRA: ",
+           RT-TXT-RENDIMENTO(3)) AT 2901.
+      *---- FAMILIAS POR ESCALAO DE RENDIMENTO
+           DISPLAY FUNCTION CONCATENATE("FAMILIAS RENDIMENTO BAIXO ",
+           "(<1000): ", NUM-RENDIMENTO-BAIXO) AT 3001.
+           DISPLAY FUNCTION CONCATENATE("FAMILIAS RENDIMENTO MEDIO ",
+           "(1000-2999): ", NUM-RENDIMENTO-MEDIO) AT 3101.
+           DISPLAY FUNCTION CONCATENATE("FAMILIAS RENDIMENTO ALTO ",
+           "(>=3000): ", NUM-RENDIMENTO-ALTO) AT 3201.
            DISPLAY "=============FIM DO QUESTIONARIO==================="
-           AT 2401.
+           AT 3301.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM IMPRIMIR-RELATORIO THRU IMPRIMIR-RELATORIO-EXIT.
+           PERFORM GRAVAR-HISTORICO THRU GRAVAR-HISTORICO-EXIT.
            DISPLAY "DIGITE (S) PARA CONTINUAR, OUTRA TECLA PARA SAIR:"
-           AT 2501.
-           ACCEPT RESPOSTA AT 2550.
+           AT 3401.
+           ACCEPT RESPOSTA AT 3450.
+           GO TO SAIDA.
+      *---- IMPRIME OS RESULTADOS DA SESSAO NO RELATORIO (RELFAM)
+       IMPRIMIR-RELATORIO.
+           ADD 1 TO NUM-PAGINA.
+           MOVE NUM-PAGINA TO ZNUM-PAGINA.
+           MOVE DATA-DIA TO DATA-ED-DIA.
+           MOVE DATA-MES TO DATA-ED-MES.
+           MOVE DATA-ANO TO DATA-ED-ANO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE "RELATORIO DO QUESTIONARIO A FAMILIAS"
+               TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "DATA DA EXECUCAO: " DATA-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS NO CONTINENTE: " NUM-CONTINENTE
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS NOS ACORES: " NUM-ACORES
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS NA MADEIRA: " NUM-MADEIRA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "NUMERO MEDIO DE FILHOS POR CASAL: "
+               TXT-NUM-MEDIO-FILHOS
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "RENDIMENTO MEDIO CASAIS COM 2 FILHOS OU MENOS: "
+               TXT-RENDIMENTO-MEDIO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS COM MAIS DE 2 FILHOS: " NUM-FAMILIAS-MAIS2
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS RENDIMENTO BAIXO (<1000): "
+               NUM-RENDIMENTO-BAIXO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS RENDIMENTO MEDIO (1000-2999): "
+               NUM-RENDIMENTO-MEDIO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FAMILIAS RENDIMENTO ALTO (>=3000): "
+               NUM-RENDIMENTO-ALTO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "IDADE MEDIA DOS PAIS: " TXT-IDADE-MEDIA-PAIS
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "MEDIA FILHOS / RENDIMENTO MEDIO POR REGIAO:"
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "  CONTINENTE: " RT-TXT-FILHOS(1)
+               " FILHOS / " RT-TXT-RENDIMENTO(1)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "  ACORES: " RT-TXT-FILHOS(2)
+               " FILHOS / " RT-TXT-RENDIMENTO(2)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "  MADEIRA: " RT-TXT-FILHOS(3)
+               " FILHOS / " RT-TXT-RENDIMENTO(3)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "PAGINA: " ZNUM-PAGINA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE "===================================="
+               TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       IMPRIMIR-RELATORIO-EXIT.
+           EXIT.
+      *---- ACRESCENTA OS TOTAIS DA SESSAO AO HISTORICO (HISTFAM), COM
+      *---- UM INDICADOR "S"/"N" POR MEDIA PARA DISTINGUIR UMA MEDIA
+      *---- REAL DE UM ZERO POSTO POR FALTA DE DADOS NESTA SESSAO
+       GRAVAR-HISTORICO.
+           MOVE DATA-SISTEMA        TO HIST-DATA-EXECUCAO.
+           MOVE NUM-FAMILIAS           TO HIST-NUM-FAMILIAS.
+           MOVE NUM-CONTINENTE         TO HIST-NUM-CONTINENTE.
+           MOVE NUM-ACORES             TO HIST-NUM-ACORES.
+           MOVE NUM-MADEIRA            TO HIST-NUM-MADEIRA.
+           MOVE NUM-MEDIO-FILHOS       TO HIST-NUM-MEDIO-FILHOS.
+           MOVE SUM-RENDIMENTO-FAMILIAR TO HIST-RENDIMENTO-MEDIO.
+           MOVE IDADE-MEDIA-PAIS       TO HIST-IDADE-MEDIA-PAIS.
+           IF NUM-FAMILIAS = 0 THEN
+               MOVE "N" TO HIST-IND-NUM-MEDIO-FILHOS
+           ELSE
+               MOVE "S" TO HIST-IND-NUM-MEDIO-FILHOS
+           END-IF.
+           IF NUM-FILHOS-2MENOS = 0 THEN
+               MOVE "N" TO HIST-IND-RENDIMENTO-MEDIO
+           ELSE
+               MOVE "S" TO HIST-IND-RENDIMENTO-MEDIO
+           END-IF.
+           IF NUM-FAMILIAS = 0 THEN
+               MOVE "N" TO HIST-IND-IDADE-MEDIA-PAIS
+           ELSE
+               MOVE "S" TO HIST-IND-IDADE-MEDIA-PAIS
+           END-IF.
+           WRITE HISTORICO-REC.
+       GRAVAR-HISTORICO-EXIT.
+           EXIT.
 
        SAIDA.
            EXIT.
