@@ -0,0 +1,15 @@
+      ******************************************************************
+      * FAMREC.CPY
+      * Record layout for one family, shared by the FAMILIAS master
+      * file (written at the end of each survey run) and the
+      * FAMILIA-INPUT batch entry file read by T10.
+      ******************************************************************
+       01  FAMILIA-REC.
+           05  FAM-RESIDENCIA              PIC 9(01).
+               88  FAM-CONTINENTE                      VALUE 1.
+               88  FAM-ACORES                          VALUE 2.
+               88  FAM-MADEIRA                         VALUE 3.
+           05  FAM-IDADE-PAI               PIC 9(02).
+           05  FAM-IDADE-MAE               PIC 9(02).
+           05  FAM-NUM-FILHOS              PIC 9(02).
+           05  FAM-RENDIMENTO-FAMILIAR     PIC 9(05).
